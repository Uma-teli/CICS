@@ -0,0 +1,22 @@
+//FRDSUM   JOB  (ACCTNO),'FRAUD SCORING SUMMARY',
+//              CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  DAILY FRAUD-SCORING SUMMARY BATCH REPORT.
+//*  READS THE SCOREHST HISTORY FILE WRITTEN BY FRAUDMOD AND
+//*  PRODUCES A REPORT SHOWING TOTAL TRANSACTIONS SCORED, THE
+//*  RC BREAKDOWN, THE AVERAGE PROBABILITY(2) FOR SUCCESSFUL
+//*  SCORES, AND VOLUME BY MCC AND BY MERCHANTXSTATE.
+//*
+//*  RUN AFTER THE ONLINE REGION'S SCOREHST FILE HAS BEEN
+//*  BACKED UP / ROLLED OVER FOR THE DAY BEING REPORTED ON -- I.E. ON
+//*  THE CALENDAR DAY AFTER THAT DAY.  WITH NO PARM, FRDSUM DEFAULTS
+//*  THE REPORT DATE TO YESTERDAY (RELATIVE TO THE DAY THIS STEP
+//*  RUNS), NOT "TODAY".  TO REPORT ON A DIFFERENT DAY (E.G. A RERUN),
+//*  CODE PARM='YYYYMMDD' ON THE EXEC STATEMENT BELOW.
+//*
+//STEP010  EXEC PGM=FRDSUM
+//STEPLIB  DD   DSN=PROD.FRAUDDET.LOADLIB,DISP=SHR
+//SCOREHST DD   DSN=PROD.FRAUDDET.SCOREHST,DISP=SHR
+//RPTOUT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
