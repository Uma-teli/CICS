@@ -0,0 +1,19 @@
+//FRDRECON JOB  (ACCTNO),'FRAUD CHARGEBACK RECON',
+//              CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  FALSE-POSITIVE / FALSE-NEGATIVE RECONCILIATION.
+//*  MATCHES SCOREHST DECISIONS AGAINST THE CONFIRMED-FRAUD
+//*  CHARGEBACK FEED SUPPLIED BY ISSUER OPS AND REPORTS, PER
+//*  MODEL_ID, HOW MANY DECLINES/REVIEWS WERE NEVER CHARGED BACK
+//*  (FALSE POSITIVES) AND HOW MANY APPROVES WERE LATER CHARGED
+//*  BACK (FALSE NEGATIVES), PLUS THE RESULTING CATCH RATE.
+//*
+//*  RUN AFTER THE DAILY CHARGEBACK EXTRACT ARRIVES.
+//*
+//STEP010  EXEC PGM=FRDRECON
+//STEPLIB  DD   DSN=PROD.FRAUDDET.LOADLIB,DISP=SHR
+//SCOREHST DD   DSN=PROD.FRAUDDET.SCOREHST,DISP=SHR
+//CHGBACK  DD   DSN=PROD.FRAUDDET.CHGBACK.DAILY,DISP=SHR
+//RPTOUT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
