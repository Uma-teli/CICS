@@ -0,0 +1,59 @@
+      *****************************************************************
+      * FRAUDMAP   -  SYMBOLIC MAP FOR MAP FRQIMAP, MAPSET FRAUDMAP.
+      *               HAND-MAINTAINED TO MIRROR BMS/FRAUDMAP.BMS FIELD
+      *               FOR FIELD; KEEP BOTH IN STEP IF EITHER CHANGES.
+      *****************************************************************
+       01 FRQIMAPI.
+           02 FILLER                    PIC X(12).
+           02 CARDINL                   PIC S9(4) COMP.
+           02 CARDINF                   PIC X.
+           02 FILLER REDEFINES CARDINF.
+               03 CARDINA                PIC X.
+           02 CARDINI                   PIC X(16).
+           02 MSGLINEL                  PIC S9(4) COMP.
+           02 MSGLINEF                  PIC X.
+           02 FILLER REDEFINES MSGLINEF.
+               03 MSGLINEA                PIC X.
+           02 MSGLINEI                  PIC X(79).
+           02 ROW1L                     PIC S9(4) COMP.
+           02 ROW1F                     PIC X.
+           02 FILLER REDEFINES ROW1F.
+               03 ROW1A                   PIC X.
+           02 ROW1I                     PIC X(79).
+           02 ROW2L                     PIC S9(4) COMP.
+           02 ROW2F                     PIC X.
+           02 FILLER REDEFINES ROW2F.
+               03 ROW2A                   PIC X.
+           02 ROW2I                     PIC X(79).
+           02 ROW3L                     PIC S9(4) COMP.
+           02 ROW3F                     PIC X.
+           02 FILLER REDEFINES ROW3F.
+               03 ROW3A                   PIC X.
+           02 ROW3I                     PIC X(79).
+           02 ROW4L                     PIC S9(4) COMP.
+           02 ROW4F                     PIC X.
+           02 FILLER REDEFINES ROW4F.
+               03 ROW4A                   PIC X.
+           02 ROW4I                     PIC X(79).
+           02 ROW5L                     PIC S9(4) COMP.
+           02 ROW5F                     PIC X.
+           02 FILLER REDEFINES ROW5F.
+               03 ROW5A                   PIC X.
+           02 ROW5I                     PIC X(79).
+
+       01 FRQIMAPO REDEFINES FRQIMAPI.
+           02 FILLER                    PIC X(12).
+           02 FILLER                    PIC X(3).
+           02 CARDINO                   PIC X(16).
+           02 FILLER                    PIC X(3).
+           02 MSGLINEO                  PIC X(79).
+           02 FILLER                    PIC X(3).
+           02 ROW1O                     PIC X(79).
+           02 FILLER                    PIC X(3).
+           02 ROW2O                     PIC X(79).
+           02 FILLER                    PIC X(3).
+           02 ROW3O                     PIC X(79).
+           02 FILLER                    PIC X(3).
+           02 ROW4O                     PIC X(79).
+           02 FILLER                    PIC X(3).
+           02 ROW5O                     PIC X(79).
