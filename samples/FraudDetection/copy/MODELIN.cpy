@@ -0,0 +1,15 @@
+      *****************************************************************
+      * MODELIN    -  CARD-AUTHORIZATION SCORING REQUEST LAYOUT
+      *               SUPPLIED BY THE CALLER IN DFHCOMMAREA (FRADMLIN)
+      *               AND COPIED VERBATIM INTO CONTAINER
+      *               ALN_INPUT_DATA FOR EXEC CICS LINK ALNSCORE.
+      *****************************************************************
+           03 CARD                      PIC X(16).
+           03 AMOUNT                    PIC S9(9)V99 COMP-3.
+           03 MERCHANTXNAME             PIC X(25).
+           03 MERCHANTXCITY             PIC X(20).
+           03 MERCHANTXSTATE            PIC X(02).
+           03 MCC                       PIC X(04).
+           03 ZIP                       PIC X(09).
+           03 ERRORSX                   PIC X(10).
+           03 USEXCHIP                  PIC X(01).
