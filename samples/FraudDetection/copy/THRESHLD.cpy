@@ -0,0 +1,12 @@
+      *****************************************************************
+      * THRESHLD   -  DECISION CUTOFF CONTROL RECORD (VSAM KSDS)
+      *               MAINTAINED BY FRAUD/RISK OPS SO THE REVIEW AND
+      *               DECLINE CUTOFFS CAN BE RETUNED WITHOUT A FRAUDMOD
+      *               RECOMPILE.  THR-KEY 'DEFAULT ' IS READ WHEN NO
+      *               MODEL-SPECIFIC ROW EXISTS.
+      *****************************************************************
+       01 THRESHOLD-RECORD.
+           03 THR-KEY                   PIC X(08).
+           03 THR-REVIEW-CUTOFF         PIC 9V9999 COMP-3.
+           03 THR-DECLINE-CUTOFF        PIC 9V9999 COMP-3.
+           03 THR-LAST-UPD-DATE         PIC 9(08).
