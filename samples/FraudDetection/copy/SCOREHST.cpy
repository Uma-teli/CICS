@@ -0,0 +1,40 @@
+      *****************************************************************
+      * SCOREHST   -  ALNSCORE CALL HISTORY RECORD (VSAM KSDS)
+      *               ONE ROW IS WRITTEN FOR EVERY EXEC CICS LINK
+      *               PROGRAM('ALNSCORE') ISSUED BY FRAUDMOD, KEYED BY
+      *               RES_ID/TIMESTAMP SO A DISPUTED TRANSACTION CAN BE
+      *               TRACED BACK TO THE EXACT SCORING CALL THAT
+      *               PRODUCED THE DECISION.
+      *****************************************************************
+       01 SCORE-HIST-RECORD.
+           03 SH-KEY.
+               05 SH-RES-ID              PIC X(36).
+               05 SH-TIMESTAMP.
+                   07 SH-DATE            PIC 9(08).
+                   07 SH-TIME            PIC 9(06).
+                   07 SH-MICROS          PIC 9(06).
+      *****************************************************************
+      * SH-TASKNUM IS THE WRITING TASK'S EIBTASKN.  MICROSECOND
+      * TIMESTAMP RESOLUTION ALONE IS NOT ENOUGH TO GUARANTEE A UNIQUE
+      * SH-KEY ACROSS CONCURRENTLY-RUNNING TASKS SCORING UNDER THE SAME
+      * ROLE; CICS NEVER HANDS OUT THE SAME TASK NUMBER TO TWO TASKS
+      * THAT ARE BOTH STILL ACTIVE, SO ADDING IT CLOSES THAT WINDOW.
+      *****************************************************************
+               05 SH-TASKNUM             PIC 9(07).
+           03 SH-MODEL-ID                PIC X(36).
+           03 SH-MODEL-ROLE              PIC X(10).
+           03 SH-CARD                    PIC X(16).
+           03 SH-AMOUNT                  PIC S9(9)V99 COMP-3.
+           03 SH-MERCHANTXNAME           PIC X(25).
+           03 SH-MERCHANTXCITY           PIC X(20).
+           03 SH-MERCHANTXSTATE          PIC X(02).
+           03 SH-MCC                     PIC X(04).
+           03 SH-ZIP                     PIC X(09).
+           03 SH-ERRORSX                 PIC X(10).
+           03 SH-USEXCHIP                PIC X(01).
+           03 SH-SCORE-RC                PIC 9(04) COMP.
+           03 SH-SCORE-ERR-ID            PIC X(08).
+           03 SH-PREDICTION              COMP-2.
+           03 SH-PROBABILITY OCCURS 2    COMP-2.
+           03 SH-DECISION-CODE           PIC X(08).
+           03 FILLER                     PIC X(10).
