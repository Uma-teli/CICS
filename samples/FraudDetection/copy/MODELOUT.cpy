@@ -0,0 +1,23 @@
+      *****************************************************************
+      * MODELOUT   -  CARD-AUTHORIZATION SCORING RESPONSE LAYOUT
+      *               RETURNED TO THE CALLER IN DFHCOMMAREA (FRADMLOT).
+      *               MODELOUP MIRRORS THE BYTE LAYOUT OF THE MODELOUT
+      *               GROUP IN WORKING-STORAGE SO THE TWO CAN BE MOVED
+      *               GROUP-TO-GROUP AFTER THE GET CONTAINER.
+      *****************************************************************
+           03 MODELOUP.
+               05 PROBABILITY OCCURS 2  COMP-2.
+               05 PREDICTION            COMP-2.
+      *****************************************************************
+      * DECISION-CODE IS THE BUSINESS DECISION FRAUDMOD HANDS BACK TO
+      * THE CALLER.  KNOWN VALUES:
+      *   APPROVE  - PROBABILITY(2) IS BELOW THE REVIEW CUTOFF
+      *   REVIEW   - PROBABILITY(2) IS AT/ABOVE THE REVIEW CUTOFF
+      *   DECLINE  - PROBABILITY(2) IS AT/ABOVE THE DECLINE CUTOFF
+      *   REFER    - ALNSCORE COULD NOT BE SCORED (SCORE-RC > 0 OR
+      *              THE CIRCUIT BREAKER IS OPEN); SEND FOR MANUAL
+      *              REFERRAL INSTEAD OF AN AUTOMATED DECISION
+      *   REJECT   - THE INBOUND TRANSACTION FAILED INPUT EDITS AND
+      *              WAS NEVER SENT TO ALNSCORE
+      *****************************************************************
+           03 DECISION-CODE             PIC X(08).
