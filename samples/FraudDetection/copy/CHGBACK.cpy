@@ -0,0 +1,13 @@
+      *****************************************************************
+      * CHGBACK    -  CONFIRMED-FRAUD CHARGEBACK FEED RECORD
+      *               (LINE SEQUENTIAL, SUPPLIED BY THE CARD NETWORK /
+      *               ISSUER OPS DAILY).  ONE ROW PER CHARGEBACK A
+      *               CARDHOLDER'S BANK HAS CONFIRMED AS FRAUD, USED BY
+      *               FRDRECON TO CHECK WHETHER ALNSCORE CAUGHT IT.
+      *****************************************************************
+       01 CHARGEBACK-RECORD.
+           03 CB-CARD                    PIC X(16).
+           03 CB-TXN-DATE                PIC 9(08).
+           03 CB-AMOUNT                  PIC S9(9)V99 COMP-3.
+           03 CB-REASON-CODE             PIC X(04).
+           03 FILLER                     PIC X(10).
