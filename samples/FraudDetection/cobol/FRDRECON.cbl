@@ -0,0 +1,351 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRDRECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *****************************************************************
+      * MATCHES SCOREHST DECISIONS AGAINST THE CONFIRMED-FRAUD
+      * CHARGEBACK FEED TO MEASURE HOW WELL EACH MODEL_ID IS CATCHING
+      * FRAUD: A DECLINE/REVIEW WITH NO CHARGEBACK IS A FALSE POSITIVE,
+      * AN APPROVE WITH A CHARGEBACK IS A FALSE NEGATIVE.
+      *****************************************************************
+           SELECT SCORE-HIST-FILE ASSIGN TO SCOREHST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SH-KEY
+               FILE STATUS IS SH-FILE-STATUS.
+
+           SELECT CHARGEBACK-FILE ASSIGN TO CHGBACK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CB-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCORE-HIST-FILE.
+       COPY SCOREHST.
+
+       FD  CHARGEBACK-FILE.
+       COPY CHGBACK.
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 SH-FILE-STATUS       PIC X(02).
+       77 CB-FILE-STATUS       PIC X(02).
+       77 RPT-FILE-STATUS      PIC X(02).
+
+       77 WS-CB-EOF-SW         PIC X(01) VALUE 'N'.
+           88 CB-EOF-REACHED   VALUE 'Y'.
+       77 WS-SH-EOF-SW         PIC X(01) VALUE 'N'.
+           88 SH-EOF-REACHED   VALUE 'Y'.
+
+      *****************************************************************
+      * THE CHARGEBACK FEED IS A SMALL DAILY EXTRACT, SO IT IS LOADED
+      * INTO A TABLE AND HELD FOR THE DURATION OF THE SCOREHST PASS --
+      * THE SAME APPROACH FRAUDINQ USES FOR ITS SCOREHST LOOKUPS.
+      *****************************************************************
+       01 CHARGEBACK-TABLE.
+           03 CB-ENTRY OCCURS 2000 TIMES INDEXED BY CB-IDX.
+               05 CB-T-CARD          PIC X(16).
+               05 CB-T-TXN-DATE      PIC 9(08).
+       77 CB-ENTRY-COUNT       PIC 9(05) COMP VALUE 0.
+       77 WS-CB-MATCH-SW       PIC X(01).
+           88 CB-MATCH-FOUND   VALUE 'Y'.
+       77 WS-CB-OVERFLOW-CNT   PIC 9(07) COMP VALUE 0.
+
+      *****************************************************************
+      * PER-MODEL_ID ACCURACY COUNTERS.  MODEL_ID VALUES ARE NOT KNOWN
+      * UP FRONT (CHAMPION/CHALLENGER CAN CHANGE OVER TIME) SO THEY ARE
+      * ACCUMULATED INTO A SMALL TABLE, THE SAME FIND-OR-ADD PATTERN
+      * FRDSUM USES FOR MCC/MERCHANTXSTATE.
+      *****************************************************************
+       01 MODEL-TABLE.
+           03 MODEL-ENTRY OCCURS 20 TIMES INDEXED BY MODEL-IDX.
+               05 MODEL-ID-T          PIC X(36).
+               05 MODEL-TRUE-POS      PIC 9(07) COMP.
+               05 MODEL-FALSE-POS     PIC 9(07) COMP.
+               05 MODEL-TRUE-NEG      PIC 9(07) COMP.
+               05 MODEL-FALSE-NEG     PIC 9(07) COMP.
+       77 MODEL-ENTRY-COUNT    PIC 9(04) COMP VALUE 0.
+       77 WS-MODEL-FOUND-SW    PIC X(01).
+           88 MODEL-FOUND      VALUE 'Y'.
+
+       77 WS-CATCH-TOTAL       PIC 9(07) COMP.
+       01 WS-CATCH-RATE        COMP-2.
+       01 WS-CATCH-RATE-ED     PIC Z9.9999.
+       01 WS-COUNT-ED          PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+            PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+            PERFORM 2000-LOAD-ONE-CHARGEBACK THRU 2000-EXIT
+                UNTIL CB-EOF-REACHED.
+
+            PERFORM 3000-RECONCILE-ONE-RECORD THRU 3000-EXIT
+                UNTIL SH-EOF-REACHED.
+
+            PERFORM 8000-PRODUCE-REPORT THRU 8000-EXIT.
+            PERFORM 9000-TERMINATE THRU 9000-EXIT.
+
+            STOP RUN.
+
+      *****************************************************************
+      * 1000-INITIALIZE -- OPEN FILES AND PRIME BOTH READS.  A BAD OPEN
+      * ON ANY OF THE THREE FILES IS FATAL -- THE RECONCILIATION CANNOT
+      * BE TRUSTED BUILT OFF A FILE THAT DIDN'T OPEN CLEAN, SO ABEND
+      * RATHER THAN PRODUCE A SILENTLY-EMPTY OR PARTIAL REPORT.
+      *****************************************************************
+       1000-INITIALIZE.
+            OPEN INPUT  SCORE-HIST-FILE.
+            IF SH-FILE-STATUS NOT = '00'
+               DISPLAY 'SCOREHST OPEN FAILED, STATUS=' SH-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+
+            OPEN INPUT  CHARGEBACK-FILE.
+            IF CB-FILE-STATUS NOT = '00'
+               DISPLAY 'CHGBACK OPEN FAILED, STATUS=' CB-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+
+            OPEN OUTPUT REPORT-FILE.
+            IF RPT-FILE-STATUS NOT = '00'
+               DISPLAY 'RPTOUT OPEN FAILED, STATUS=' RPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+
+            READ CHARGEBACK-FILE
+                AT END
+                   MOVE 'Y' TO WS-CB-EOF-SW
+            END-READ.
+
+            READ SCORE-HIST-FILE
+                AT END
+                   MOVE 'Y' TO WS-SH-EOF-SW
+            END-READ.
+
+       1000-EXIT.
+            EXIT.
+
+      *****************************************************************
+      * 2000-LOAD-ONE-CHARGEBACK -- COPY ONE CHARGEBACK FEED RECORD
+      * INTO CHARGEBACK-TABLE, THEN READ THE NEXT ONE.
+      *****************************************************************
+       2000-LOAD-ONE-CHARGEBACK.
+            IF CB-ENTRY-COUNT < 2000
+               ADD 1 TO CB-ENTRY-COUNT
+               SET CB-IDX TO CB-ENTRY-COUNT
+               MOVE CB-CARD     TO CB-T-CARD(CB-IDX)
+               MOVE CB-TXN-DATE TO CB-T-TXN-DATE(CB-IDX)
+            ELSE
+               ADD 1 TO WS-CB-OVERFLOW-CNT
+            END-IF.
+
+            READ CHARGEBACK-FILE
+                AT END
+                   MOVE 'Y' TO WS-CB-EOF-SW
+            END-READ.
+
+       2000-EXIT.
+            EXIT.
+
+      *****************************************************************
+      * 3000-RECONCILE-ONE-RECORD -- CLASSIFY ONE SCOREHST ROW AS A
+      * TRUE/FALSE POSITIVE/NEGATIVE AGAINST THE CHARGEBACK TABLE AND
+      * ROLL IT INTO THAT ROW'S MODEL_ID COUNTERS, THEN READ THE NEXT.
+      *****************************************************************
+       3000-RECONCILE-ONE-RECORD.
+            PERFORM 3100-FIND-OR-ADD-MODEL THRU 3100-EXIT.
+            PERFORM 3200-SEARCH-CHARGEBACKS THRU 3200-EXIT.
+
+            IF SH-DECISION-CODE = 'DECLINE ' OR
+               SH-DECISION-CODE = 'REVIEW  '
+               IF CB-MATCH-FOUND
+                  ADD 1 TO MODEL-TRUE-POS(MODEL-IDX)
+               ELSE
+                  ADD 1 TO MODEL-FALSE-POS(MODEL-IDX)
+               END-IF
+            ELSE
+               IF SH-DECISION-CODE = 'APPROVE '
+                  IF CB-MATCH-FOUND
+                     ADD 1 TO MODEL-FALSE-NEG(MODEL-IDX)
+                  ELSE
+                     ADD 1 TO MODEL-TRUE-NEG(MODEL-IDX)
+                  END-IF
+               END-IF
+            END-IF.
+
+            READ SCORE-HIST-FILE
+                AT END
+                   MOVE 'Y' TO WS-SH-EOF-SW
+            END-READ.
+
+       3000-EXIT.
+            EXIT.
+
+      *****************************************************************
+      * 3100-FIND-OR-ADD-MODEL -- LOCATE THIS RECORD'S SH-MODEL-ID IN
+      * MODEL-TABLE, ADDING A NEW ZEROED ENTRY IF NOT SEEN BEFORE.
+      *****************************************************************
+       3100-FIND-OR-ADD-MODEL.
+            MOVE 'N' TO WS-MODEL-FOUND-SW.
+
+            PERFORM 3110-SCAN-MODEL-ENTRY
+                VARYING MODEL-IDX FROM 1 BY 1
+                UNTIL MODEL-IDX > MODEL-ENTRY-COUNT OR MODEL-FOUND.
+
+            IF NOT MODEL-FOUND AND MODEL-ENTRY-COUNT < 20
+               ADD 1 TO MODEL-ENTRY-COUNT
+               SET MODEL-IDX TO MODEL-ENTRY-COUNT
+               MOVE SH-MODEL-ID TO MODEL-ID-T(MODEL-IDX)
+               MOVE 0 TO MODEL-TRUE-POS(MODEL-IDX)
+               MOVE 0 TO MODEL-FALSE-POS(MODEL-IDX)
+               MOVE 0 TO MODEL-TRUE-NEG(MODEL-IDX)
+               MOVE 0 TO MODEL-FALSE-NEG(MODEL-IDX)
+            END-IF.
+
+       3100-EXIT.
+            EXIT.
+
+       3110-SCAN-MODEL-ENTRY.
+            IF MODEL-ID-T(MODEL-IDX) = SH-MODEL-ID
+               MOVE 'Y' TO WS-MODEL-FOUND-SW
+            END-IF.
+
+      *****************************************************************
+      * 3200-SEARCH-CHARGEBACKS -- DOES A CHARGEBACK EXIST FOR THIS
+      * SCOREHST RECORD'S CARD AND TRANSACTION DATE?
+      *****************************************************************
+       3200-SEARCH-CHARGEBACKS.
+            MOVE 'N' TO WS-CB-MATCH-SW.
+
+            PERFORM 3210-SCAN-CHARGEBACK-ENTRY
+                VARYING CB-IDX FROM 1 BY 1
+                UNTIL CB-IDX > CB-ENTRY-COUNT OR CB-MATCH-FOUND.
+
+       3200-EXIT.
+            EXIT.
+
+       3210-SCAN-CHARGEBACK-ENTRY.
+            IF CB-T-CARD(CB-IDX) = SH-CARD AND
+               CB-T-TXN-DATE(CB-IDX) = SH-DATE
+               MOVE 'Y' TO WS-CB-MATCH-SW
+            END-IF.
+
+      *****************************************************************
+      * 8000-PRODUCE-REPORT -- ONE SECTION PER MODEL_ID SHOWING FALSE
+      * POSITIVES, FALSE NEGATIVES AND THE CATCH RATE.
+      *****************************************************************
+       8000-PRODUCE-REPORT.
+            MOVE SPACES TO REPORT-RECORD.
+            MOVE 'FALSE-POSITIVE / FALSE-NEGATIVE RECONCILIATION'
+                TO REPORT-RECORD.
+            WRITE REPORT-RECORD.
+
+            IF WS-CB-OVERFLOW-CNT > 0
+               MOVE WS-CB-OVERFLOW-CNT TO WS-COUNT-ED
+               MOVE SPACES TO REPORT-RECORD
+               STRING '** CHARGEBACK TABLE FULL, ' DELIMITED BY SIZE
+                      WS-COUNT-ED DELIMITED BY SIZE
+                      ' FEED RECORD(S) NOT LOADED **'
+                      DELIMITED BY SIZE
+                   INTO REPORT-RECORD
+               END-STRING
+               WRITE REPORT-RECORD
+               MOVE SPACES TO REPORT-RECORD
+               WRITE REPORT-RECORD
+            END-IF.
+
+            PERFORM 8100-WRITE-MODEL-SECTION
+                VARYING MODEL-IDX FROM 1 BY 1
+                UNTIL MODEL-IDX > MODEL-ENTRY-COUNT.
+
+       8000-EXIT.
+            EXIT.
+
+       8100-WRITE-MODEL-SECTION.
+            MOVE SPACES TO REPORT-RECORD.
+            STRING 'MODEL_ID=' DELIMITED BY SIZE
+                   MODEL-ID-T(MODEL-IDX) DELIMITED BY SIZE
+                INTO REPORT-RECORD
+            END-STRING.
+            WRITE REPORT-RECORD.
+
+            MOVE MODEL-TRUE-POS(MODEL-IDX) TO WS-COUNT-ED.
+            MOVE SPACES TO REPORT-RECORD.
+            STRING '  TRUE POSITIVES (CAUGHT) . . . . ' DELIMITED
+                   BY SIZE
+                   WS-COUNT-ED DELIMITED BY SIZE
+                INTO REPORT-RECORD
+            END-STRING.
+            WRITE REPORT-RECORD.
+
+            MOVE MODEL-FALSE-POS(MODEL-IDX) TO WS-COUNT-ED.
+            MOVE SPACES TO REPORT-RECORD.
+            STRING '  FALSE POSITIVES (OVER-BLOCKED) ' DELIMITED
+                   BY SIZE
+                   WS-COUNT-ED DELIMITED BY SIZE
+                INTO REPORT-RECORD
+            END-STRING.
+            WRITE REPORT-RECORD.
+
+            MOVE MODEL-FALSE-NEG(MODEL-IDX) TO WS-COUNT-ED.
+            MOVE SPACES TO REPORT-RECORD.
+            STRING '  FALSE NEGATIVES (MISSED FRAUD) ' DELIMITED
+                   BY SIZE
+                   WS-COUNT-ED DELIMITED BY SIZE
+                INTO REPORT-RECORD
+            END-STRING.
+            WRITE REPORT-RECORD.
+
+            MOVE MODEL-TRUE-NEG(MODEL-IDX) TO WS-COUNT-ED.
+            MOVE SPACES TO REPORT-RECORD.
+            STRING '  TRUE NEGATIVES (CLEAN APPROVES) ' DELIMITED
+                   BY SIZE
+                   WS-COUNT-ED DELIMITED BY SIZE
+                INTO REPORT-RECORD
+            END-STRING.
+            WRITE REPORT-RECORD.
+
+            COMPUTE WS-CATCH-TOTAL =
+                MODEL-TRUE-POS(MODEL-IDX) + MODEL-FALSE-NEG(MODEL-IDX).
+            IF WS-CATCH-TOTAL > 0
+               COMPUTE WS-CATCH-RATE ROUNDED =
+                   MODEL-TRUE-POS(MODEL-IDX) / WS-CATCH-TOTAL
+            ELSE
+               MOVE 0 TO WS-CATCH-RATE
+            END-IF.
+            MOVE WS-CATCH-RATE TO WS-CATCH-RATE-ED.
+
+            MOVE SPACES TO REPORT-RECORD.
+            STRING '  CATCH RATE  . . . . . . . . . . ' DELIMITED
+                   BY SIZE
+                   WS-CATCH-RATE-ED DELIMITED BY SIZE
+                INTO REPORT-RECORD
+            END-STRING.
+            WRITE REPORT-RECORD.
+
+            MOVE SPACES TO REPORT-RECORD.
+            WRITE REPORT-RECORD.
+
+      *****************************************************************
+      * 9000-TERMINATE -- CLOSE FILES.
+      *****************************************************************
+       9000-TERMINATE.
+            CLOSE SCORE-HIST-FILE.
+            CLOSE CHARGEBACK-FILE.
+            CLOSE REPORT-FILE.
+
+       9000-EXIT.
+            EXIT.
