@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRAUDINQ.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      * SAME SCOREHST DATASET FRAUDMOD WRITES, OWNED BY CICS FILE
+      * CONTROL THE SAME WAY EVERYTHING ELSE HERE GOES THROUGH CICS
+      * (MAPS, ETC.) -- THERE IS NO SELECT/FD.  FRAUDINQ ONLY BROWSES
+      * IT (EXEC CICS STARTBR/READPREV/ENDBR) TO ANSWER "WHAT DID WE
+      * SCORE FOR THIS CARD".
+      *****************************************************************
+       COPY SCOREHST.
+
+       77 SH-RESP        PIC S9(08) COMP.
+       77 MAP-RESP       PIC S9(08) COMP.
+       77 AID-PF3        PIC X(01) VALUE X'F3'.
+       77 ROW-COUNT      PIC 9(02) COMP VALUE 0.
+       77 MAX-ROWS       PIC 9(02) COMP VALUE 5.
+       77 EOF-SW         PIC X(01) VALUE 'N'.
+           88 EOF-REACHED   VALUE 'Y'.
+       01 SEARCH-CARD    PIC X(16).
+
+       01 ROW-AMOUNT-ED  PIC ZZZZZZ9.99.
+       01 ROW-PRED-ED    PIC 9.9999.
+       01 ROW-PROB1-ED   PIC 9.9999.
+       01 ROW-PROB2-ED   PIC 9.9999.
+
+       01 DISPLAY-ROWS.
+           03 DISPLAY-ROW OCCURS 5 TIMES PIC X(79).
+
+      *****************************************************************
+      * SYMBOLIC MAP FOR MAPSET FRAUDMAP, MAP FRQIMAP
+      * (COPY/FRAUDMAP.CPY).
+      *****************************************************************
+       COPY FRAUDMAP.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA          PIC X(01).
+
+       PROCEDURE DIVISION.
+
+            IF EIBCALEN = 0
+               PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+            ELSE
+               IF EIBAID = AID-PF3
+                  EXEC CICS RETURN END-EXEC
+               END-IF
+               PERFORM 2000-RECEIVE-AND-SEARCH THRU 2000-EXIT
+            END-IF.
+
+            EXEC CICS RETURN TRANSID('FRQI')
+                COMMAREA(DFHCOMMAREA)
+                LENGTH(1)
+                END-EXEC.
+            STOP RUN.
+
+      *****************************************************************
+      * 1000-SEND-INITIAL-MAP -- FIRST ENTRY INTO THE TRANSACTION
+      * (EIBCALEN = 0).  SEND A BLANK MAP ASKING FOR A CARD NUMBER.
+      *****************************************************************
+       1000-SEND-INITIAL-MAP.
+            MOVE SPACES TO FRQIMAPO.
+            MOVE 'ENTER A CARD NUMBER AND PRESS ENTER.  PF3 EXITS.'
+                TO MSGLINEO.
+
+            EXEC CICS SEND MAP('FRQIMAP')
+                MAPSET('FRAUDMAP')
+                FROM(FRQIMAPO)
+                ERASE
+                END-EXEC.
+
+       1000-EXIT.
+            EXIT.
+
+      *****************************************************************
+      * 2000-RECEIVE-AND-SEARCH -- THE ANALYST KEYED IN A CARD NUMBER
+      * AND PRESSED ENTER.  RECEIVE IT, SEARCH SCOREHST, SEND BACK
+      * WHATEVER RECENT ENTRIES WERE FOUND.
+      *****************************************************************
+       2000-RECEIVE-AND-SEARCH.
+            EXEC CICS RECEIVE MAP('FRQIMAP')
+                MAPSET('FRAUDMAP')
+                INTO(FRQIMAPI)
+                RESP(MAP-RESP)
+                END-EXEC.
+
+            IF MAP-RESP NOT = DFHRESP(NORMAL)
+               PERFORM 2010-REPROMPT-MAPFAIL THRU 2010-EXIT
+            ELSE
+               MOVE CARDINI TO SEARCH-CARD
+               PERFORM 2050-SEARCH-HISTORY THRU 2050-EXIT
+               PERFORM 2090-SEND-RESULTS THRU 2090-EXIT
+            END-IF.
+
+       2000-EXIT.
+            EXIT.
+
+      *****************************************************************
+      * 2010-REPROMPT-MAPFAIL -- THE ANALYST PRESSED ENTER OR CLEAR
+      * WITHOUT MODIFYING CARDIN (MAPFAIL), OR SOME OTHER RECEIVE
+      * FAILURE OCCURRED.  REDISPLAY THE ENTRY SCREEN WITH A MESSAGE
+      * INSTEAD OF LETTING THE CONDITION ABEND THE TRANSACTION.
+      *****************************************************************
+       2010-REPROMPT-MAPFAIL.
+            MOVE SPACES TO FRQIMAPO.
+            MOVE 'PLEASE ENTER A CARD NUMBER AND PRESS ENTER.'
+                TO MSGLINEO.
+
+            EXEC CICS SEND MAP('FRQIMAP')
+                MAPSET('FRAUDMAP')
+                FROM(FRQIMAPO)
+                ERASE
+                END-EXEC.
+
+       2010-EXIT.
+            EXIT.
+
+      *****************************************************************
+      * 2050-SEARCH-HISTORY -- SCAN SCOREHST BACKWARD FROM THE END FOR
+      * ENTRIES MATCHING SEARCH-CARD, STOPPING AT MAX-ROWS HITS,
+      * SO THE ANALYST SEES THE MOST RECENT SCORING ACTIVITY FOR THE
+      * CARD RATHER THAN THE OLDEST.  SCOREHST IS KEYED BY RES_ID/
+      * TIMESTAMP, NOT BY CARD, SO THIS IS A SEQUENTIAL SCAN RATHER
+      * THAN A KEYED READ; AN ALTERNATE INDEX ON SH-CARD WOULD BE THE
+      * RIGHT FIX IF THIS FILE GROWS LARGE.  NO KEY IS EVER >=
+      * HIGH-VALUES, SO STARTBR BELOW ALWAYS RETURNS NOTFND -- THAT'S
+      * EXPECTED, AND STILL LEAVES THE BROWSE POSITIONED PAST
+      * END-OF-FILE, READY FOR READPREV TO RETURN THE LAST (MOST
+      * RECENT) RECORD FIRST.
+      *****************************************************************
+       2050-SEARCH-HISTORY.
+            MOVE 0   TO ROW-COUNT.
+            MOVE 'N' TO EOF-SW.
+            MOVE HIGH-VALUES TO SH-KEY.
+
+            EXEC CICS STARTBR FILE('SCOREHST')
+                RIDFLD(SH-KEY)
+                RESP(SH-RESP)
+                END-EXEC.
+
+            PERFORM 2100-BROWSE-PREV THRU 2100-EXIT
+                UNTIL EOF-REACHED OR ROW-COUNT >= MAX-ROWS.
+
+            EXEC CICS ENDBR FILE('SCOREHST') END-EXEC.
+
+       2050-EXIT.
+            EXIT.
+
+      *****************************************************************
+      * 2100-BROWSE-PREV -- READ THE PREVIOUS SCOREHST RECORD AND
+      * FORMAT IT INTO A DISPLAY ROW IF IT BELONGS TO THE CARD BEING
+      * SEARCHED.
+      *****************************************************************
+       2100-BROWSE-PREV.
+            EXEC CICS READPREV FILE('SCOREHST')
+                INTO(SCORE-HIST-RECORD)
+                RIDFLD(SH-KEY)
+                RESP(SH-RESP)
+                END-EXEC.
+
+            IF SH-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'Y' TO EOF-SW
+            ELSE
+               IF SH-CARD = SEARCH-CARD
+                  PERFORM 2150-FORMAT-ROW THRU 2150-EXIT
+               END-IF
+            END-IF.
+
+       2100-EXIT.
+            EXIT.
+
+      *****************************************************************
+      * 2150-FORMAT-ROW -- BUILD ONE DISPLAY LINE OUT OF A MATCHING
+      * SCOREHST RECORD: MERCHANT, AMOUNT, MCC, ZIP, PREDICTION AND
+      * BOTH PROBABILITY VALUES.
+      *****************************************************************
+       2150-FORMAT-ROW.
+            ADD 1 TO ROW-COUNT.
+
+            MOVE SH-AMOUNT         TO ROW-AMOUNT-ED.
+            MOVE SH-PREDICTION     TO ROW-PRED-ED.
+            MOVE SH-PROBABILITY(1) TO ROW-PROB1-ED.
+            MOVE SH-PROBABILITY(2) TO ROW-PROB2-ED.
+
+            STRING SH-MERCHANTXNAME   DELIMITED BY SIZE
+                   ' AMT='            DELIMITED BY SIZE
+                   ROW-AMOUNT-ED   DELIMITED BY SIZE
+                   ' MCC='            DELIMITED BY SIZE
+                   SH-MCC             DELIMITED BY SIZE
+                   ' ZIP='            DELIMITED BY SIZE
+                   SH-ZIP             DELIMITED BY SIZE
+                   ' PRED='           DELIMITED BY SIZE
+                   ROW-PRED-ED     DELIMITED BY SIZE
+                   ' P1='             DELIMITED BY SIZE
+                   ROW-PROB1-ED    DELIMITED BY SIZE
+                   ' P2='             DELIMITED BY SIZE
+                   ROW-PROB2-ED    DELIMITED BY SIZE
+                INTO DISPLAY-ROW(ROW-COUNT)
+            END-STRING.
+
+       2150-EXIT.
+            EXIT.
+
+      *****************************************************************
+      * 2090-SEND-RESULTS -- COPY WHATEVER ROWS WERE FOUND (IF ANY)
+      * INTO THE MAP AND SEND IT BACK TO THE ANALYST'S SCREEN.
+      *****************************************************************
+       2090-SEND-RESULTS.
+            MOVE SPACES         TO FRQIMAPO.
+            MOVE SEARCH-CARD TO CARDINO.
+
+            IF ROW-COUNT = 0
+               MOVE 'NO SCORING HISTORY FOUND FOR THIS CARD'
+                   TO MSGLINEO
+            END-IF.
+
+            IF ROW-COUNT >= 1
+               MOVE DISPLAY-ROW(1) TO ROW1O
+            END-IF.
+            IF ROW-COUNT >= 2
+               MOVE DISPLAY-ROW(2) TO ROW2O
+            END-IF.
+            IF ROW-COUNT >= 3
+               MOVE DISPLAY-ROW(3) TO ROW3O
+            END-IF.
+            IF ROW-COUNT >= 4
+               MOVE DISPLAY-ROW(4) TO ROW4O
+            END-IF.
+            IF ROW-COUNT >= 5
+               MOVE DISPLAY-ROW(5) TO ROW5O
+            END-IF.
+
+            EXEC CICS SEND MAP('FRQIMAP')
+                MAPSET('FRAUDMAP')
+                FROM(FRQIMAPO)
+                ERASE
+                END-EXEC.
+
+       2090-EXIT.
+            EXIT.
