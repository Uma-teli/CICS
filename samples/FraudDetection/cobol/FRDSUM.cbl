@@ -0,0 +1,355 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRDSUM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *****************************************************************
+      * SCOREHST IS READ IN FULL, IN KEY (RES_ID/TIMESTAMP) ORDER, TO
+      * PRODUCE THE DAILY FRAUD-SCORING SUMMARY.
+      *****************************************************************
+           SELECT SCORE-HIST-FILE ASSIGN TO SCOREHST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SH-KEY
+               FILE STATUS IS SH-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCORE-HIST-FILE.
+       COPY SCOREHST.
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 SH-FILE-STATUS      PIC X(02).
+       77 RPT-FILE-STATUS     PIC X(02).
+       77 WS-EOF-SW           PIC X(01) VALUE 'N'.
+           88 EOF-REACHED     VALUE 'Y'.
+
+       77 WS-TOTAL-COUNT      PIC 9(09) COMP VALUE 0.
+       77 WS-SUCCESS-COUNT    PIC 9(09) COMP VALUE 0.
+       77 WS-FAILURE-COUNT    PIC 9(09) COMP VALUE 0.
+       01 WS-PROB2-TOTAL      COMP-2 VALUE 0.
+       01 WS-PROB2-AVERAGE    COMP-2 VALUE 0.
+       01 WS-PROB2-AVG-ED     PIC 9.9999.
+       01 WS-RUN-DATE         PIC 9(08).
+       01 WS-TODAY-DATE       PIC 9(08).
+
+       01 MCC-TABLE.
+           03 MCC-ENTRY OCCURS 50 TIMES INDEXED BY MCC-IDX.
+               05 MCC-CODE    PIC X(04).
+               05 MCC-COUNT   PIC 9(07) COMP.
+       77 MCC-ENTRY-COUNT     PIC 9(04) COMP VALUE 0.
+       77 WS-MCC-FOUND-SW     PIC X(01).
+           88 MCC-FOUND       VALUE 'Y'.
+       77 WS-MCC-OVERFLOW-CNT PIC 9(07) COMP VALUE 0.
+
+       01 STATE-TABLE.
+           03 STATE-ENTRY OCCURS 60 TIMES INDEXED BY STATE-IDX.
+               05 STATE-CODE  PIC X(02).
+               05 STATE-COUNT PIC 9(07) COMP.
+       77 STATE-ENTRY-COUNT   PIC 9(04) COMP VALUE 0.
+       77 WS-STATE-FOUND-SW   PIC X(01).
+           88 STATE-FOUND     VALUE 'Y'.
+       77 WS-STATE-OVERFLOW-CNT PIC 9(07) COMP VALUE 0.
+
+       01 WS-COUNT-ED         PIC ZZZ,ZZZ,ZZ9.
+       01 WS-PCT-ED           PIC ZZ9.99.
+
+      *****************************************************************
+      * PARM-INFO -- OPTIONAL EXEC PGM=FRDSUM,PARM='YYYYMMDD' OVERRIDE
+      * FOR THE DAY BEING REPORTED ON.  WHEN NO PARM IS SUPPLIED (THE
+      * NORMAL CASE) 1000-INITIALIZE DEFAULTS TO YESTERDAY, SINCE THIS
+      * JOB IS RUN AFTER THE ONLINE REGION'S SCOREHST HAS BEEN ROLLED
+      * OVER FOR THE DAY JUST ENDED -- NOT "TODAY".
+      *****************************************************************
+       LINKAGE SECTION.
+       01 PARM-INFO.
+           05 PARM-LENGTH     PIC S9(04) COMP.
+           05 PARM-RUN-DATE   PIC X(08).
+
+       PROCEDURE DIVISION USING PARM-INFO.
+
+       0000-MAINLINE.
+            PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+            PERFORM 2000-PROCESS-ONE-RECORD THRU 2000-EXIT
+                UNTIL EOF-REACHED.
+
+            PERFORM 8000-PRODUCE-REPORT THRU 8000-EXIT.
+            PERFORM 9000-TERMINATE THRU 9000-EXIT.
+
+            STOP RUN.
+
+      *****************************************************************
+      * 1000-INITIALIZE -- DETERMINE THE RUN DATE, OPEN FILES AND PRIME
+      * THE READ.  A BAD OPEN ON EITHER FILE IS FATAL -- THE REPORT
+      * CANNOT BE TRUSTED BUILT OFF A FILE THAT DIDN'T OPEN CLEAN, SO
+      * ABEND RATHER THAN PRODUCE A SILENTLY-EMPTY OR PARTIAL REPORT.
+      *****************************************************************
+       1000-INITIALIZE.
+            IF PARM-LENGTH = 8
+               MOVE PARM-RUN-DATE TO WS-RUN-DATE
+            ELSE
+               ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+               COMPUTE WS-RUN-DATE =
+                   FUNCTION DATE-OF-INTEGER
+                       (FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE) - 1)
+            END-IF.
+
+            OPEN INPUT  SCORE-HIST-FILE.
+            IF SH-FILE-STATUS NOT = '00'
+               DISPLAY 'SCOREHST OPEN FAILED, STATUS=' SH-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+
+            OPEN OUTPUT REPORT-FILE.
+            IF RPT-FILE-STATUS NOT = '00'
+               DISPLAY 'RPTOUT OPEN FAILED, STATUS=' RPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+
+            READ SCORE-HIST-FILE
+                AT END
+                   MOVE 'Y' TO WS-EOF-SW
+            END-READ.
+
+       1000-EXIT.
+            EXIT.
+
+      *****************************************************************
+      * 2000-PROCESS-ONE-RECORD -- ROLL ONE SCOREHST RECORD INTO THE
+      * TOTALS, THE RC BREAKDOWN, THE PROBABILITY(2) ACCUMULATOR AND
+      * THE MCC/MERCHANTXSTATE BREAKDOWN TABLES, THEN READ THE NEXT.
+      * ONLY RECORDS SCORED ON WS-RUN-DATE ARE COUNTED -- THIS MAKES
+      * THE REPORT CORRECT FOR "A DAY'S WORTH OF RECORDS" EVEN IF
+      * SCOREHST WAS NOT ROLLED OVER SINCE THE LAST RUN.
+      *****************************************************************
+       2000-PROCESS-ONE-RECORD.
+            IF SH-DATE = WS-RUN-DATE
+               ADD 1 TO WS-TOTAL-COUNT
+
+               IF SH-SCORE-RC = 0
+                  ADD 1 TO WS-SUCCESS-COUNT
+                  ADD SH-PROBABILITY(2) TO WS-PROB2-TOTAL
+               ELSE
+                  ADD 1 TO WS-FAILURE-COUNT
+               END-IF
+
+               PERFORM 2100-ACCUM-MCC   THRU 2100-EXIT
+               PERFORM 2200-ACCUM-STATE THRU 2200-EXIT
+            END-IF.
+
+            READ SCORE-HIST-FILE
+                AT END
+                   MOVE 'Y' TO WS-EOF-SW
+            END-READ.
+
+       2000-EXIT.
+            EXIT.
+
+      *****************************************************************
+      * 2100-ACCUM-MCC -- FIND OR ADD THIS RECORD'S MCC IN MCC-TABLE
+      * AND BUMP ITS COUNT.
+      *****************************************************************
+       2100-ACCUM-MCC.
+            MOVE 'N' TO WS-MCC-FOUND-SW.
+
+            PERFORM 2110-SCAN-MCC-ENTRY
+                VARYING MCC-IDX FROM 1 BY 1
+                UNTIL MCC-IDX > MCC-ENTRY-COUNT OR MCC-FOUND.
+
+            IF NOT MCC-FOUND
+               IF MCC-ENTRY-COUNT < 50
+                  ADD 1 TO MCC-ENTRY-COUNT
+                  SET MCC-IDX TO MCC-ENTRY-COUNT
+                  MOVE SH-MCC TO MCC-CODE(MCC-IDX)
+                  MOVE 1      TO MCC-COUNT(MCC-IDX)
+               ELSE
+                  ADD 1 TO WS-MCC-OVERFLOW-CNT
+               END-IF
+            END-IF.
+
+       2100-EXIT.
+            EXIT.
+
+       2110-SCAN-MCC-ENTRY.
+            IF MCC-CODE(MCC-IDX) = SH-MCC
+               ADD 1 TO MCC-COUNT(MCC-IDX)
+               MOVE 'Y' TO WS-MCC-FOUND-SW
+            END-IF.
+
+      *****************************************************************
+      * 2200-ACCUM-STATE -- FIND OR ADD THIS RECORD'S MERCHANTXSTATE
+      * IN STATE-TABLE AND BUMP ITS COUNT.
+      *****************************************************************
+       2200-ACCUM-STATE.
+            MOVE 'N' TO WS-STATE-FOUND-SW.
+
+            PERFORM 2210-SCAN-STATE-ENTRY
+                VARYING STATE-IDX FROM 1 BY 1
+                UNTIL STATE-IDX > STATE-ENTRY-COUNT OR STATE-FOUND.
+
+            IF NOT STATE-FOUND
+               IF STATE-ENTRY-COUNT < 60
+                  ADD 1 TO STATE-ENTRY-COUNT
+                  SET STATE-IDX TO STATE-ENTRY-COUNT
+                  MOVE SH-MERCHANTXSTATE TO STATE-CODE(STATE-IDX)
+                  MOVE 1                 TO STATE-COUNT(STATE-IDX)
+               ELSE
+                  ADD 1 TO WS-STATE-OVERFLOW-CNT
+               END-IF
+            END-IF.
+
+       2200-EXIT.
+            EXIT.
+
+       2210-SCAN-STATE-ENTRY.
+            IF STATE-CODE(STATE-IDX) = SH-MERCHANTXSTATE
+               ADD 1 TO STATE-COUNT(STATE-IDX)
+               MOVE 'Y' TO WS-STATE-FOUND-SW
+            END-IF.
+
+      *****************************************************************
+      * 8000-PRODUCE-REPORT -- WRITE THE SUMMARY REPORT: TOTALS, RC
+      * BREAKDOWN, AVERAGE PROBABILITY(2), AND THE MCC/STATE TABLES.
+      *****************************************************************
+       8000-PRODUCE-REPORT.
+            IF WS-SUCCESS-COUNT > 0
+               COMPUTE WS-PROB2-AVERAGE =
+                   WS-PROB2-TOTAL / WS-SUCCESS-COUNT
+            ELSE
+               MOVE 0 TO WS-PROB2-AVERAGE
+            END-IF.
+            MOVE WS-PROB2-AVERAGE TO WS-PROB2-AVG-ED.
+
+            MOVE SPACES TO REPORT-RECORD.
+            STRING 'FRAUD SCORING DAILY SUMMARY - RUN DATE '
+                   DELIMITED BY SIZE
+                   WS-RUN-DATE DELIMITED BY SIZE
+                INTO REPORT-RECORD
+            END-STRING.
+            WRITE REPORT-RECORD.
+
+            MOVE SPACES TO REPORT-RECORD.
+            WRITE REPORT-RECORD.
+
+            MOVE WS-TOTAL-COUNT TO WS-COUNT-ED.
+            MOVE SPACES TO REPORT-RECORD.
+            STRING 'TOTAL TRANSACTIONS SCORED . . . . . . '
+                   DELIMITED BY SIZE
+                   WS-COUNT-ED DELIMITED BY SIZE
+                INTO REPORT-RECORD
+            END-STRING.
+            WRITE REPORT-RECORD.
+
+            MOVE WS-SUCCESS-COUNT TO WS-COUNT-ED.
+            MOVE SPACES TO REPORT-RECORD.
+            STRING 'SUCCESSFUL SCORES (SCORE-RC = 0)  . . '
+                   DELIMITED BY SIZE
+                   WS-COUNT-ED DELIMITED BY SIZE
+                INTO REPORT-RECORD
+            END-STRING.
+            WRITE REPORT-RECORD.
+
+            MOVE WS-FAILURE-COUNT TO WS-COUNT-ED.
+            MOVE SPACES TO REPORT-RECORD.
+            STRING 'FAILED SCORES (SCORE-RC > 0)  . . . . '
+                   DELIMITED BY SIZE
+                   WS-COUNT-ED DELIMITED BY SIZE
+                INTO REPORT-RECORD
+            END-STRING.
+            WRITE REPORT-RECORD.
+
+            MOVE SPACES TO REPORT-RECORD.
+            STRING 'AVERAGE PROBABILITY(2), SUCCESSES ONLY '
+                   DELIMITED BY SIZE
+                   WS-PROB2-AVG-ED DELIMITED BY SIZE
+                INTO REPORT-RECORD
+            END-STRING.
+            WRITE REPORT-RECORD.
+
+            MOVE SPACES TO REPORT-RECORD.
+            WRITE REPORT-RECORD.
+            MOVE 'VOLUME BY MCC' TO REPORT-RECORD.
+            WRITE REPORT-RECORD.
+
+            PERFORM 8100-WRITE-MCC-LINE
+                VARYING MCC-IDX FROM 1 BY 1
+                UNTIL MCC-IDX > MCC-ENTRY-COUNT.
+
+            IF WS-MCC-OVERFLOW-CNT > 0
+               MOVE WS-MCC-OVERFLOW-CNT TO WS-COUNT-ED
+               MOVE SPACES TO REPORT-RECORD
+               STRING '  ** MCC TABLE FULL, ' DELIMITED BY SIZE
+                      WS-COUNT-ED DELIMITED BY SIZE
+                      ' NEW MCC(S) NOT COUNTED ABOVE **'
+                      DELIMITED BY SIZE
+                   INTO REPORT-RECORD
+               END-STRING
+               WRITE REPORT-RECORD
+            END-IF.
+
+            MOVE SPACES TO REPORT-RECORD.
+            WRITE REPORT-RECORD.
+            MOVE 'VOLUME BY MERCHANTXSTATE' TO REPORT-RECORD.
+            WRITE REPORT-RECORD.
+
+            PERFORM 8200-WRITE-STATE-LINE
+                VARYING STATE-IDX FROM 1 BY 1
+                UNTIL STATE-IDX > STATE-ENTRY-COUNT.
+
+            IF WS-STATE-OVERFLOW-CNT > 0
+               MOVE WS-STATE-OVERFLOW-CNT TO WS-COUNT-ED
+               MOVE SPACES TO REPORT-RECORD
+               STRING '  ** STATE TABLE FULL, ' DELIMITED BY SIZE
+                      WS-COUNT-ED DELIMITED BY SIZE
+                      ' NEW STATE(S) NOT COUNTED ABOVE **'
+                      DELIMITED BY SIZE
+                   INTO REPORT-RECORD
+               END-STRING
+               WRITE REPORT-RECORD
+            END-IF.
+
+       8000-EXIT.
+            EXIT.
+
+       8100-WRITE-MCC-LINE.
+            MOVE MCC-COUNT(MCC-IDX) TO WS-COUNT-ED.
+            MOVE SPACES TO REPORT-RECORD.
+            STRING '  MCC=' DELIMITED BY SIZE
+                   MCC-CODE(MCC-IDX) DELIMITED BY SIZE
+                   '   COUNT=' DELIMITED BY SIZE
+                   WS-COUNT-ED DELIMITED BY SIZE
+                INTO REPORT-RECORD
+            END-STRING.
+            WRITE REPORT-RECORD.
+
+       8200-WRITE-STATE-LINE.
+            MOVE STATE-COUNT(STATE-IDX) TO WS-COUNT-ED.
+            MOVE SPACES TO REPORT-RECORD.
+            STRING '  STATE=' DELIMITED BY SIZE
+                   STATE-CODE(STATE-IDX) DELIMITED BY SIZE
+                   '   COUNT=' DELIMITED BY SIZE
+                   WS-COUNT-ED DELIMITED BY SIZE
+                INTO REPORT-RECORD
+            END-STRING.
+            WRITE REPORT-RECORD.
+
+      *****************************************************************
+      * 9000-TERMINATE -- CLOSE FILES.
+      *****************************************************************
+       9000-TERMINATE.
+            CLOSE SCORE-HIST-FILE.
+            CLOSE REPORT-FILE.
+
+       9000-EXIT.
+            EXIT.
