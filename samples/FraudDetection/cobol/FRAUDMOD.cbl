@@ -1,13 +1,64 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FRAUDMOD.
+       ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
+      *****************************************************************
+      * SCOREHST AND THRESHLD ARE VSAM KSDS FILES OWNED BY CICS FILE
+      * CONTROL.  THEY ARE READ/WRITTEN THROUGH EXEC CICS READ/WRITE
+      * FILE(...) THE SAME WAY EVERYTHING ELSE IN THIS PROGRAM GOES
+      * THROUGH CICS (CONTAINERS, TS/TD QUEUES) RATHER THAN NATIVE
+      * COBOL I/O -- THERE IS NO SELECT/FD, AND NO OPEN/CLOSE, FOR
+      * EITHER ONE; CICS OPENS THEM FROM THE FCT THE FIRST TIME THEY
+      * ARE REFERENCED.
+      *****************************************************************
+       COPY SCOREHST.
+
+       COPY THRESHLD.
+
+       77 SH-RESP  PIC S9(08) COMP.
+       77 THR-RESP PIC S9(08) COMP.
+       01 DECISION-REVIEW-CUTOFF  PIC 9V9999 COMP-3 VALUE .70.
+       01 DECISION-DECLINE-CUTOFF PIC 9V9999 COMP-3 VALUE .90.
+
        01 I PIC 9(2) VALUE 1.
        01 MODEL_ID  PIC X(36) VALUE
                     'fdcb0f06-6949-4076-8196-34f7927ffc23'.
+      *****************************************************************
+      * CHALLENGER MODEL_ID FOR CHAMPION/CHALLENGER SHADOW SCORING.
+      * SWITCH IT OFF (CHALLENGER-SW TO 'N') IF A CHALLENGER MODEL
+      * IS NOT CURRENTLY BEING VALIDATED.
+      *****************************************************************
+       01 MODEL_ID2 PIC X(36) VALUE
+                    'a1f2e3d4-5b6c-47a8-9d0e-1f2a3b4c5d6e'.
+       77 CHALLENGER-SW PIC X(01) VALUE 'Y'.
+           88 CHALLENGER-IS-ACTIVE VALUE 'Y'.
        01 IN_CLASS  PIC X(16) VALUE 'FraudMLInWrapper'.
        01 OUT_CLASS PIC X(17) VALUE 'FraudMLOutWrapper'.
+       01 RES_ID    PIC X(36).
+       01 ABS-TIME  PIC 9(16) COMP VALUE 0.
+       01 CURRENT-MODEL-ID   PIC X(36).
+       01 CURRENT-MODEL-ROLE PIC X(10).
+      *****************************************************************
+      * CURRENT-DECISION-CODE AND CLASSIFIED-DECISION-CODE LET BOTH
+      * 0900-WRITE-HISTORY AND 0550-CLASSIFY-PROBABILITY BE SHARED BY
+      * THE CHAMPION AND CHALLENGER PATHS WITHOUT EITHER ONE TOUCHING
+      * THE CALLER-FACING DECISION-CODE: EACH CALLER MOVES ITS OWN
+      * RESULT INTO CURRENT-DECISION-CODE RIGHT BEFORE PERFORMING
+      * 0900-WRITE-HISTORY, THE SAME WAY EACH ALREADY SETS
+      * CURRENT-MODEL-ID/CURRENT-MODEL-ROLE.
+      *****************************************************************
+       01 CURRENT-DECISION-CODE    PIC X(08).
+       01 CLASSIFIED-DECISION-CODE PIC X(08).
+      *****************************************************************
+      * ABS-TIME TICKS IN CICS ABSTIME UNITS (STCK FORMAT: 4,096 UNITS
+      * PER MICROSECOND).  DIVIDING BY 4096 CONVERTS TO MICROSECONDS
+      * SINCE 1900; THE REMAINDER AFTER DIVIDING THAT BY 1,000,000 IS
+      * THE MICROSECOND-OF-THE-CURRENT-SECOND SH-MICROS NEEDS.
+      *****************************************************************
+       01 ABS-TOTAL-MICROS  PIC 9(16) COMP.
+       01 ABS-WHOLE-SECONDS PIC 9(16) COMP.
 
        01 COUTPUT.
          03 SCORE-RC                   PIC 9(4) COMP VALUE 0.
@@ -18,6 +69,55 @@
              06 prob OCCURS 2          COMP-2 SYNC.
              06 pred                    COMP-2 SYNC.
 
+      *****************************************************************
+      * CB-CONTROL-RECORD -- CIRCUIT BREAKER STATE FOR EXEC CICS LINK
+      * PROGRAM('ALNSCORE'), SHARED ACROSS TRANSACTIONS IN TSQ FRCBST.
+      * ONCE CB-FAIL-COUNT REACHES CB-FAIL-THRESHOLD THE BREAKER TRIPS
+      * OPEN AND STAYS OPEN FOR CB-COOLDOWN-UNITS (CICS ABSTIME UNITS)
+      * BEFORE THE NEXT TRANSACTION IS ALLOWED TO TRY ALNSCORE AGAIN.
+      *****************************************************************
+       01 CB-CONTROL-RECORD.
+           03 CB-FAIL-COUNT        PIC 9(04) COMP.
+           03 CB-STATE             PIC X(01).
+               88 CB-OPEN          VALUE 'O'.
+               88 CB-CLOSED        VALUE 'C'.
+           03 CB-OPENED-ABSTIME    PIC 9(16) COMP.
+
+       77 CB-FAIL-THRESHOLD   PIC 9(04) COMP VALUE 5.
+      *****************************************************************
+      * CB-COOLDOWN-UNITS IS IN CICS ABSTIME UNITS (STCK FORMAT: 4,096
+      * UNITS PER MICROSECOND, I.E. 4,096,000,000 UNITS PER SECOND).
+      * 120 SECONDS * 4,096,000,000 = 491,520,000,000 -- A TWO-MINUTE
+      * COOLDOWN BEFORE THE BREAKER LETS A TRANSACTION TRY ALNSCORE
+      * AGAIN.
+      *****************************************************************
+       77 CB-COOLDOWN-UNITS   PIC 9(16) COMP VALUE 491520000000.
+       77 BREAKER-OPEN-SW  PIC X(01) VALUE 'N'.
+           88 BREAKER-IS-OPEN VALUE 'Y'.
+       77 CB-RESP          PIC S9(08) COMP.
+
+       77 INPUT-VALID-SW  PIC X(01) VALUE 'Y'.
+           88 INPUT-IS-VALID VALUE 'Y'.
+       01 ZIP5-LOW        PIC X(05) VALUE '00501'.
+       01 ZIP5-HIGH       PIC X(05) VALUE '99950'.
+
+      *****************************************************************
+      * REVIEW-QUEUE-RECORD -- WRITTEN TO TDQ FRRV FOR EVERY TRANSACTION
+      * WHOSE DECISION-CODE COMES BACK REVIEW OR DECLINE, SO A FRAUD
+      * ANALYST HAS SOMETHING BETTER THAN THE CICS JOB LOG TO WORK FROM.
+      *****************************************************************
+       01 REVIEW-QUEUE-RECORD.
+           03 RQ-CARD                    PIC X(16).
+           03 RQ-AMOUNT                  PIC S9(9)V99 COMP-3.
+           03 RQ-MERCHANTXNAME           PIC X(25).
+           03 RQ-MERCHANTXCITY           PIC X(20).
+           03 RQ-MERCHANTXSTATE          PIC X(02).
+           03 RQ-MCC                     PIC X(04).
+           03 RQ-ZIP                     PIC X(09).
+           03 RQ-PREDICTION              COMP-2.
+           03 RQ-PROBABILITY OCCURS 2    COMP-2.
+           03 RQ-DECISION-CODE           PIC X(08).
+
        LINKAGE SECTION.
        01 DFHCOMMAREA.
            02 FRADMLIN.
@@ -37,9 +137,269 @@
             DISPLAY 'MCC            :' MCC.
             DISPLAY 'ZIP            :' ZIP.
 
+            PERFORM 0100-VALIDATE-INPUT THRU 0100-EXIT.
+
+            IF NOT INPUT-IS-VALID
+               PERFORM 0800-REJECT-BAD-INPUT THRU 0800-EXIT
+            ELSE
+               PERFORM 0200-CHECK-CIRCUIT-BREAKER THRU 0200-EXIT
+
+               IF BREAKER-IS-OPEN
+                  MOVE 9999        TO SCORE-RC
+                  MOVE 'CIRCBRK '  TO SCORE-ERR-ID
+                  MOVE 'Circuit breaker open - ALNSCORE call skipped'
+                      TO SCORE-ERR-MSG
+               ELSE
+                  EXEC CICS PUT CONTAINER('ALN_DEPLOY_ID')
+                     CHANNEL('CHAN')
+                     CHAR
+                     FROM(MODEL_ID)
+                     END-EXEC
+
+                  EXEC CICS PUT CONTAINER('ALN_INPUT_CLASS')
+                     CHANNEL('CHAN')
+                     CHAR FROM(IN_CLASS)
+                     END-EXEC
+
+                  EXEC CICS PUT CONTAINER('ALN_INPUT_DATA')
+                     CHANNEL('CHAN')
+                     FROM(FRADMLIN) BIT END-EXEC
+
+                  EXEC CICS PUT CONTAINER('ALN_OUTPUT_CLASS')
+                     CHANNEL('CHAN')
+                     CHAR FROM(OUT_CLASS)
+                     END-EXEC
+                  DISPLAY FRADMLIN
+
+                  EXEC CICS LINK PROGRAM('ALNSCORE') CHANNEL('CHAN')
+                      END-EXEC
+                  EXEC CICS GET CONTAINER('ALN_OUTPUT_DATA')
+                      CHANNEL('CHAN')
+                      INTO(COUTPUT) END-EXEC
+
+                  PERFORM 0250-RECORD-CB-RESULT THRU 0250-EXIT
+
+      *****************************************************************
+      * 0250-RECORD-CB-RESULT CAN TRIP THE BREAKER OPEN ON THIS VERY
+      * CALL (IF THIS WAS THE CB-FAIL-THRESHOLD-TH CONSECUTIVE FAILURE).
+      * RE-DERIVE BREAKER-OPEN-SW FROM CB-STATE NOW, NOT ONLY FROM THE
+      * PRE-CALL SNAPSHOT 0200-CHECK-CIRCUIT-BREAKER TOOK, SO THE
+      * CHALLENGER CALL BELOW IS STILL SKIPPED WHEN IT JUST TRIPPED.
+      *****************************************************************
+                  IF CB-OPEN
+                     MOVE 'Y' TO BREAKER-OPEN-SW
+                  END-IF
+               END-IF
+
+               MOVE MODEL_ID   TO RES_ID
+               MOVE MODEL_ID   TO CURRENT-MODEL-ID
+               MOVE 'CHAMPION' TO CURRENT-MODEL-ROLE
+
+               DISPLAY "RC =" SCORE-RC
+
+               IF SCORE-RC > 0 THEN
+                  PERFORM 0700-SAFE-FALLBACK THRU 0700-EXIT
+               ELSE
+                  MOVE MODELOUT TO MODELOUP
+
+                  DISPLAY 'PREDICTION     :' PREDICTION
+                  DISPLAY 'PROBABILITY    :'
+                  PERFORM UNTIL I=3
+                  DISPLAY 'PROBABILITY-' I
+                  DISPLAY probability(I)
+                  ADD 1 TO I
+                  END-PERFORM
+
+      *****************************************************************
+      * 0500-MAKE-DECISION READS THE THRESHLD CUTOFFS KEYED BY
+      * CURRENT-MODEL-ID, SO IT HAS TO BE SET TO THE CHAMPION'S
+      * MODEL_ID (ABOVE) BEFORE THIS CALL, NOT AFTER.
+      *****************************************************************
+                  PERFORM 0500-MAKE-DECISION THRU 0500-EXIT
+               END-IF
+
+      *****************************************************************
+      * HISTORY FOR THE CHAMPION ROW IS WRITTEN ONLY NOW, AFTER
+      * DECISION-CODE HAS BEEN SET BY 0500-MAKE-DECISION OR
+      * 0700-SAFE-FALLBACK ABOVE -- NOT BEFORE -- SO SH-DECISION-CODE
+      * REFLECTS THIS TRANSACTION'S REAL DECISION RATHER THAN
+      * WHATEVER STALE VALUE WAS LEFT IN THE COMMAREA BY THE CALLER.
+      *****************************************************************
+               MOVE DECISION-CODE TO CURRENT-DECISION-CODE
+               PERFORM 0900-WRITE-HISTORY THRU 0900-EXIT
+
+      *****************************************************************
+      * CHAMPION/CHALLENGER SHADOW SCORING RUNS LAST, AFTER THE REAL
+      * DECISION IS ALREADY SET, SO IT CAN NEVER AFFECT DECISION-CODE.
+      * IT IS SKIPPED WHILE THE BREAKER IS OPEN SO A FAILING ALNSCORE
+      * DOESN'T ALSO STACK ITS LATENCY ONTO THE CHALLENGER HALF OF
+      * EVERY TRANSACTION.
+      *****************************************************************
+               IF CHALLENGER-IS-ACTIVE AND NOT BREAKER-IS-OPEN
+                  PERFORM 0400-SCORE-CHALLENGER THRU 0400-EXIT
+               END-IF
+            END-IF.
+
+            EXEC CICS RETURN END-EXEC.
+            STOP RUN.
+
+      *****************************************************************
+      * 0100-VALIDATE-INPUT -- EDIT THE INBOUND FIELDS BEFORE ANY OF
+      * THEM EVER REACH ALN_INPUT_DATA.  CARD MUST BE PRESENT, AMOUNT
+      * MUST BE A SANE POSITIVE VALUE, ZIP MUST BE A VALID 5-DIGIT US
+      * ZIP PREFIX, AND MCC MUST BE A NON-ZERO 4-DIGIT CODE.
+      *****************************************************************
+       0100-VALIDATE-INPUT.
+            MOVE 'Y' TO INPUT-VALID-SW.
+
+            IF CARD = SPACES OR CARD = LOW-VALUES
+               MOVE 'N' TO INPUT-VALID-SW
+            END-IF.
+
+            IF AMOUNT NOT > 0
+               MOVE 'N' TO INPUT-VALID-SW
+            END-IF.
+
+            IF ZIP(1:5) IS NOT NUMERIC
+               MOVE 'N' TO INPUT-VALID-SW
+            ELSE
+               IF ZIP(1:5) < ZIP5-LOW OR ZIP(1:5) > ZIP5-HIGH
+                  MOVE 'N' TO INPUT-VALID-SW
+               END-IF
+            END-IF.
+
+            IF MCC IS NOT NUMERIC OR MCC = '0000'
+               MOVE 'N' TO INPUT-VALID-SW
+            END-IF.
+
+       0100-EXIT.
+            EXIT.
+
+      *****************************************************************
+      * 0800-REJECT-BAD-INPUT -- 0100-VALIDATE-INPUT FOUND A PROBLEM.
+      * ALNSCORE IS NEVER CALLED WITH MALFORMED DATA; INSTEAD WE SET A
+      * DISTINCT REJECT DECISION CODE, TELL OPS VIA TDQ CSMT, AND STILL
+      * LOG THE ATTEMPT TO SCOREHST (SCORE-RC 9997) SO THE REJECTED
+      * TRANSACTION SHOWS UP IN THE SAME AUDIT TRAIL AS SCORED ONES.
+      *****************************************************************
+       0800-REJECT-BAD-INPUT.
+            MOVE 9997           TO SCORE-RC.
+            MOVE 'BADINPUT'     TO SCORE-ERR-ID.
+            MOVE 'Input validation failed - ALNSCORE not called'
+                TO SCORE-ERR-MSG.
+            MOVE 0               TO PREDICTION.
+            MOVE 0               TO PROBABILITY(1).
+            MOVE 0               TO PROBABILITY(2).
+            MOVE 'REJECT  '      TO DECISION-CODE.
+
+            DISPLAY 'INPUT VALIDATION FAILED - CARD=' CARD
+                ' AMOUNT=' AMOUNT ' ZIP=' ZIP ' MCC=' MCC.
+
+            EXEC CICS WRITEQ TD QUEUE('CSMT')
+                FROM(SCORE-ERR-ID)
+                LENGTH(LENGTH OF SCORE-ERR-ID)
+                END-EXEC.
+            EXEC CICS WRITEQ TD QUEUE('CSMT')
+                FROM(SCORE-ERR-MSG)
+                LENGTH(LENGTH OF SCORE-ERR-MSG)
+                END-EXEC.
+
+            MOVE MODEL_ID      TO RES_ID.
+            MOVE MODEL_ID      TO CURRENT-MODEL-ID.
+            MOVE 'CHAMPION'    TO CURRENT-MODEL-ROLE.
+            MOVE DECISION-CODE TO CURRENT-DECISION-CODE.
+            PERFORM 0900-WRITE-HISTORY THRU 0900-EXIT.
+
+       0800-EXIT.
+            EXIT.
+
+      *****************************************************************
+      * 0200-CHECK-CIRCUIT-BREAKER -- LOAD THE SHARED BREAKER STATE FROM
+      * TSQ FRCBST.  IF THE BREAKER IS OPEN AND THE COOLDOWN WINDOW HAS
+      * NOT YET ELAPSED, SET BREAKER-OPEN-SW SO THE CALLER SKIPS THE
+      * LINK TO ALNSCORE ENTIRELY.  IF THE COOLDOWN HAS ELAPSED, CLOSE
+      * THE BREAKER AND LET THIS TRANSACTION TRY ALNSCORE AGAIN.
+      *****************************************************************
+       0200-CHECK-CIRCUIT-BREAKER.
+            MOVE 'N' TO BREAKER-OPEN-SW.
+
+            EXEC CICS READQ TS QUEUE('FRCBST')
+                INTO(CB-CONTROL-RECORD)
+                ITEM(1)
+                RESP(CB-RESP)
+                END-EXEC.
+
+            IF CB-RESP NOT = DFHRESP(NORMAL)
+               MOVE 0   TO CB-FAIL-COUNT
+               MOVE 'C' TO CB-STATE
+               MOVE 0   TO CB-OPENED-ABSTIME
+               EXEC CICS WRITEQ TS QUEUE('FRCBST')
+                   FROM(CB-CONTROL-RECORD)
+                   END-EXEC
+            END-IF.
+
+            IF CB-OPEN
+               EXEC CICS ASKTIME ABSTIME(ABS-TIME) END-EXEC
+               IF (ABS-TIME - CB-OPENED-ABSTIME) < CB-COOLDOWN-UNITS
+                  MOVE 'Y' TO BREAKER-OPEN-SW
+               ELSE
+                  MOVE 'C' TO CB-STATE
+                  MOVE 0   TO CB-FAIL-COUNT
+                  EXEC CICS WRITEQ TS QUEUE('FRCBST')
+                      FROM(CB-CONTROL-RECORD)
+                      ITEM(1)
+                      REWRITE
+                      END-EXEC
+               END-IF
+            END-IF.
+
+       0200-EXIT.
+            EXIT.
+
+      *****************************************************************
+      * 0250-RECORD-CB-RESULT -- CALLED AFTER A REAL ALNSCORE LINK.
+      * SCORE-RC > 0 COUNTS AS A BREAKER FAILURE; ONCE CB-FAIL-THRESHOLD
+      * CONSECUTIVE FAILURES ACCUMULATE THE BREAKER TRIPS OPEN.  ANY
+      * SUCCESSFUL CALL RESETS THE FAILURE COUNT AND CLOSES THE BREAKER.
+      *****************************************************************
+       0250-RECORD-CB-RESULT.
+            IF SCORE-RC > 0
+               ADD 1 TO CB-FAIL-COUNT
+               IF CB-FAIL-COUNT >= CB-FAIL-THRESHOLD AND CB-CLOSED
+                  MOVE 'O' TO CB-STATE
+                  EXEC CICS ASKTIME ABSTIME(CB-OPENED-ABSTIME) END-EXEC
+               END-IF
+            ELSE
+               MOVE 0   TO CB-FAIL-COUNT
+               MOVE 'C' TO CB-STATE
+            END-IF.
+
+            EXEC CICS WRITEQ TS QUEUE('FRCBST')
+                FROM(CB-CONTROL-RECORD)
+                ITEM(1)
+                REWRITE
+                END-EXEC.
+
+       0250-EXIT.
+            EXIT.
+
+      *****************************************************************
+      * 0400-SCORE-CHALLENGER -- RE-SCORE THE SAME FRADMLIN PAYLOAD
+      * AGAINST THE CHALLENGER MODEL_ID2 AND LOG THE RESULT TO SCOREHST
+      * TAGGED 'CHALLENGER', PURELY FOR OFFLINE MODEL COMPARISON.  THIS
+      * PARAGRAPH RUNS AFTER 0500-MAKE-DECISION/0700-SAFE-FALLBACK HAVE
+      * ALREADY SET DECISION-CODE, SO ITS RESULT CANNOT REACH THE
+      * CALLER OR INFLUENCE THE REAL APPROVE/DECLINE/REVIEW DECISION.
+      * IT STILL CLASSIFIES ITS OWN DECISION (INTO CURRENT-DECISION-
+      * CODE, NOT DECISION-CODE) AGAINST ITS OWN PROBABILITY SO ITS
+      * SCOREHST ROW CAN BE JUDGED ON ITS OWN MERITS BY FRDRECON, AND
+      * IT FEEDS ITS OWN CALL RESULT INTO THE SHARED CIRCUIT BREAKER
+      * THE SAME AS THE CHAMPION CALL DOES.
+      *****************************************************************
+       0400-SCORE-CHALLENGER.
             EXEC CICS PUT CONTAINER('ALN_DEPLOY_ID') CHANNEL('CHAN')
                CHAR
-               FROM(MODEL_ID)
+               FROM(MODEL_ID2)
                END-EXEC.
 
             EXEC CICS PUT CONTAINER('ALN_INPUT_CLASS') CHANNEL('CHAN')
@@ -53,7 +413,6 @@
                CHANNEL('CHAN')
                CHAR FROM(OUT_CLASS)
                END-EXEC.
-            DISPLAY FRADMLIN.
 
             EXEC CICS LINK PROGRAM('ALNSCORE') CHANNEL('CHAN')
                 END-EXEC.
@@ -61,39 +420,220 @@
                 CHANNEL('CHAN')
                 INTO(COUTPUT) END-EXEC.
 
-      *   DISPLAY 'PREDICTION     :' PREDICTION.
-      *   DISPLAY 'PROBABILITY    :'.
-      *      MOVE MODEl_ID TO RES_ID.
-
-      *     DISPLAY 'probabilityX0X :' PREDICTION.
-      *     DISPLAY 'probabilityX1X :' PROBABILITY(1).
-      *      PERFORM UNTIL I=3
-      *      DISPLAY 'PROBABILITY-' I
-      *      DISPLAY PROBABILITY(I)
-      *      ADD 1 TO I
-      *      END-PERFORM.
-            DISPLAY "RC =" SCORE-RC.
-
-     
-            MOVE MODEL_ID TO RES_ID.
-            IF SCORE-RC > 0 THEN 
-               DISPLAY "Scoring failed with return code:" 
-                        SCORE-RC                  
-               DISPLAY "Scoring error message ID: " 
-                        SCORE-ERR-ID                                      
-               DISPLAY "Scoring error message content: " 
-                        SCORE-ERR-MSG                               
-            ELSE 
-               MOVE MODELOUT TO MODELOUP.
-         
-               DISPLAY 'PREDICTION     :' PREDICTION 
-               DISPLAY 'PROBABILITY    :' 
-               PERFORM UNTIL I=3  
-               DISPLAY 'PROBABILITY-' I  
-               DISPLAY probability(I)  
-               ADD 1 TO I  
-               END-PERFORM 
-            END-IF. 
+            PERFORM 0250-RECORD-CB-RESULT THRU 0250-EXIT.
 
-            EXEC CICS RETURN END-EXEC.
-            STOP RUN.
+            MOVE MODEL_ID2    TO CURRENT-MODEL-ID.
+            MOVE 'CHALLENGER' TO CURRENT-MODEL-ROLE.
+
+            IF SCORE-RC > 0
+               MOVE 'REFER   ' TO CLASSIFIED-DECISION-CODE
+            ELSE
+               PERFORM 0550-CLASSIFY-PROBABILITY THRU 0550-EXIT
+            END-IF.
+            MOVE CLASSIFIED-DECISION-CODE TO CURRENT-DECISION-CODE.
+
+            PERFORM 0900-WRITE-HISTORY THRU 0900-EXIT.
+
+       0400-EXIT.
+            EXIT.
+
+      *****************************************************************
+      * 0900-WRITE-HISTORY -- PERSIST THE INPUT FIELDS, MODEL_ID AND
+      * SCORE FOR THIS ALNSCORE CALL TO SCOREHST, KEYED BY RES_ID AND
+      * A TIMESTAMP, SO A DISPUTED TRANSACTION CAN BE RECONSTRUCTED.
+      *****************************************************************
+       0900-WRITE-HISTORY.
+            EXEC CICS ASKTIME ABSTIME(ABS-TIME) END-EXEC.
+            EXEC CICS FORMATTIME ABSTIME(ABS-TIME)
+                YYYYMMDD(SH-DATE)
+                TIME(SH-TIME)
+                END-EXEC.
+            COMPUTE ABS-TOTAL-MICROS = ABS-TIME / 4096.
+            DIVIDE ABS-TOTAL-MICROS BY 1000000 GIVING ABS-WHOLE-SECONDS
+                REMAINDER SH-MICROS.
+
+      *****************************************************************
+      * SH-TASKNUM IS THIS TASK'S EIBTASKN -- A SECOND TRANSACTION
+      * SCORED UNDER THE SAME ROLE IN THE SAME MICROSECOND BY A
+      * DIFFERENT, CONCURRENTLY-RUNNING TASK STILL GETS A DISTINCT
+      * SH-KEY, SINCE CICS NEVER REUSES AN ACTIVE TASK'S NUMBER.
+      *****************************************************************
+            MOVE EIBTASKN TO SH-TASKNUM.
+
+      *****************************************************************
+      * SH-RES-ID COMES FROM CURRENT-MODEL-ID (MODEL_ID FOR THE
+      * CHAMPION ROW, MODEL_ID2 FOR THE CHALLENGER ROW) RATHER THAN
+      * RES_ID, WHICH ONLY EVER HOLDS THE CHAMPION'S MODEL_ID --
+      * OTHERWISE A CHAMPION/CHALLENGER PAIR FOR THE SAME TRANSACTION
+      * WOULD BE WRITTEN UNDER THE SAME SH-KEY AND THE CHALLENGER'S
+      * WRITE WOULD FAIL AS A DUPLICATE.
+      *****************************************************************
+            MOVE CURRENT-MODEL-ID TO SH-RES-ID.
+            MOVE CURRENT-MODEL-ID TO SH-MODEL-ID.
+            MOVE CURRENT-MODEL-ROLE TO SH-MODEL-ROLE.
+            MOVE CARD           TO SH-CARD.
+            MOVE AMOUNT         TO SH-AMOUNT.
+            MOVE MERCHANTXNAME  TO SH-MERCHANTXNAME.
+            MOVE MERCHANTXCITY  TO SH-MERCHANTXCITY.
+            MOVE MERCHANTXSTATE TO SH-MERCHANTXSTATE.
+            MOVE MCC            TO SH-MCC.
+            MOVE ZIP            TO SH-ZIP.
+            MOVE ERRORSX        TO SH-ERRORSX.
+            MOVE USEXCHIP       TO SH-USEXCHIP.
+            MOVE SCORE-RC       TO SH-SCORE-RC.
+            MOVE SCORE-ERR-ID   TO SH-SCORE-ERR-ID.
+            MOVE CURRENT-DECISION-CODE TO SH-DECISION-CODE.
+
+            IF SCORE-RC > 0
+               MOVE 0 TO SH-PREDICTION
+               MOVE 0 TO SH-PROBABILITY(1)
+               MOVE 0 TO SH-PROBABILITY(2)
+            ELSE
+               MOVE pred    TO SH-PREDICTION
+               MOVE prob(1) TO SH-PROBABILITY(1)
+               MOVE prob(2) TO SH-PROBABILITY(2)
+            END-IF.
+
+            EXEC CICS WRITE FILE('SCOREHST')
+                FROM(SCORE-HIST-RECORD)
+                RIDFLD(SH-KEY)
+                RESP(SH-RESP)
+                END-EXEC.
+
+            IF SH-RESP NOT = DFHRESP(NORMAL)
+               DISPLAY 'SCOREHST WRITE FAILED, RESP=' SH-RESP
+            END-IF.
+
+       0900-EXIT.
+            EXIT.
+
+      *****************************************************************
+      * 0700-SAFE-FALLBACK -- ALNSCORE RETURNED SCORE-RC > 0.  NEVER
+      * LET A CALLER RECEIVE AN UNINITIALIZED PREDICTION -- MOVE TO A
+      * SAFE, DOCUMENTED "REFER" DECISION AND TELL OPS VIA THE CSMT
+      * TRANSIENT DATA QUEUE.
+      *****************************************************************
+       0700-SAFE-FALLBACK.
+            MOVE 0          TO PREDICTION.
+            MOVE 0          TO PROBABILITY(1).
+            MOVE 0          TO PROBABILITY(2).
+            MOVE 'REFER   ' TO DECISION-CODE.
+
+            DISPLAY "Scoring failed with return code:" SCORE-RC.
+            DISPLAY "Scoring error message ID: " SCORE-ERR-ID.
+            DISPLAY "Scoring error message content: " SCORE-ERR-MSG.
+
+            EXEC CICS WRITEQ TD QUEUE('CSMT')
+                FROM(SCORE-ERR-ID)
+                LENGTH(LENGTH OF SCORE-ERR-ID)
+                END-EXEC.
+            EXEC CICS WRITEQ TD QUEUE('CSMT')
+                FROM(SCORE-ERR-MSG)
+                LENGTH(LENGTH OF SCORE-ERR-MSG)
+                END-EXEC.
+
+       0700-EXIT.
+            EXIT.
+
+      *****************************************************************
+      * 0500-MAKE-DECISION -- TURN THE CHAMPION'S OWN PROBABILITY INTO
+      * AN APPROVE, DECLINE OR REVIEW CODE VIA 0550-CLASSIFY-
+      * PROBABILITY, AND SET THE CALLER-FACING DECISION-CODE FROM IT.
+      *****************************************************************
+       0500-MAKE-DECISION.
+            PERFORM 0550-CLASSIFY-PROBABILITY THRU 0550-EXIT.
+            MOVE CLASSIFIED-DECISION-CODE TO DECISION-CODE.
+
+            DISPLAY 'DECISION CODE  :' DECISION-CODE.
+
+            IF DECISION-CODE = 'REVIEW  ' OR DECISION-CODE = 'DECLINE '
+               PERFORM 0600-CHECK-REVIEW-QUEUE THRU 0600-EXIT
+            END-IF.
+
+       0500-EXIT.
+            EXIT.
+
+      *****************************************************************
+      * 0550-CLASSIFY-PROBABILITY -- SHARED BY 0500-MAKE-DECISION AND
+      * 0400-SCORE-CHALLENGER: TURN prob(2) -- THE MOST RECENT ALNSCORE
+      * CALL'S OWN OUTPUT, WHICHEVER MODEL THAT WAS -- INTO A DECISION
+      * CODE USING THAT MODEL'S OWN THRESHLD CUTOFFS (READ KEYED ON
+      * CURRENT-MODEL-ID).  RESULT GOES INTO CLASSIFIED-DECISION-CODE
+      * ONLY; THIS PARAGRAPH NEVER TOUCHES DECISION-CODE OR THE REVIEW
+      * QUEUE, SO A CHALLENGER CALL CAN USE IT WITHOUT ANY RISK OF
+      * AFFECTING THE REAL DECISION.
+      *****************************************************************
+       0550-CLASSIFY-PROBABILITY.
+            PERFORM 1000-READ-THRESHOLDS THRU 1000-EXIT.
+
+            IF prob(2) >= DECISION-DECLINE-CUTOFF
+               MOVE 'DECLINE ' TO CLASSIFIED-DECISION-CODE
+            ELSE
+               IF prob(2) >= DECISION-REVIEW-CUTOFF
+                  MOVE 'REVIEW  ' TO CLASSIFIED-DECISION-CODE
+               ELSE
+                  MOVE 'APPROVE ' TO CLASSIFIED-DECISION-CODE
+               END-IF
+            END-IF.
+
+       0550-EXIT.
+            EXIT.
+
+      *****************************************************************
+      * 0600-CHECK-REVIEW-QUEUE -- A REVIEW OR DECLINE DECISION MEANS
+      * PROBABILITY(2) CROSSED THE REVIEW CUTOFF.  WRITE THE CASE TO
+      * TDQ FRRV SO A FRAUD ANALYST CAN WORK IT INSTEAD OF LETTING IT
+      * SCROLL PAST IN THE JOB LOG.
+      *****************************************************************
+       0600-CHECK-REVIEW-QUEUE.
+            MOVE CARD           TO RQ-CARD.
+            MOVE AMOUNT         TO RQ-AMOUNT.
+            MOVE MERCHANTXNAME  TO RQ-MERCHANTXNAME.
+            MOVE MERCHANTXCITY  TO RQ-MERCHANTXCITY.
+            MOVE MERCHANTXSTATE TO RQ-MERCHANTXSTATE.
+            MOVE MCC            TO RQ-MCC.
+            MOVE ZIP            TO RQ-ZIP.
+            MOVE PREDICTION     TO RQ-PREDICTION.
+            MOVE PROBABILITY(1) TO RQ-PROBABILITY(1).
+            MOVE PROBABILITY(2) TO RQ-PROBABILITY(2).
+            MOVE DECISION-CODE  TO RQ-DECISION-CODE.
+
+            EXEC CICS WRITEQ TD QUEUE('FRRV')
+                FROM(REVIEW-QUEUE-RECORD)
+                LENGTH(LENGTH OF REVIEW-QUEUE-RECORD)
+                END-EXEC.
+
+       0600-EXIT.
+            EXIT.
+
+      *****************************************************************
+      * 1000-READ-THRESHOLDS -- LOOK UP THE CURRENT REVIEW/DECLINE
+      * CUTOFFS FOR CURRENT-MODEL-ID (THE CHAMPION'S MODEL_ID OR THE
+      * CHALLENGER'S MODEL_ID2, WHICHEVER CALLED 0550-CLASSIFY-
+      * PROBABILITY).  FALL BACK TO THE BUILT-IN DEFAULTS IF OPS HAS
+      * NOT YET SEEDED A ROW FOR THIS MODEL.
+      *****************************************************************
+       1000-READ-THRESHOLDS.
+            MOVE CURRENT-MODEL-ID(1:8) TO THR-KEY.
+            EXEC CICS READ FILE('THRESHLD')
+                INTO(THRESHOLD-RECORD)
+                RIDFLD(THR-KEY)
+                RESP(THR-RESP)
+                END-EXEC.
+
+            IF THR-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'DEFAULT ' TO THR-KEY
+               EXEC CICS READ FILE('THRESHLD')
+                   INTO(THRESHOLD-RECORD)
+                   RIDFLD(THR-KEY)
+                   RESP(THR-RESP)
+                   END-EXEC
+            END-IF.
+
+            IF THR-RESP = DFHRESP(NORMAL)
+               MOVE THR-REVIEW-CUTOFF  TO DECISION-REVIEW-CUTOFF
+               MOVE THR-DECLINE-CUTOFF TO DECISION-DECLINE-CUTOFF
+            END-IF.
+
+       1000-EXIT.
+            EXIT.
