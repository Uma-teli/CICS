@@ -0,0 +1,62 @@
+      *****************************************************************
+      * FRAUDMAP  -  BMS MAPSET FOR TRANSACTION FRQI (FRAUDINQ)
+      *              LETS A FRAUD ANALYST KEY IN A CARD NUMBER AND SEE
+      *              THE MOST RECENT SCOREHST ENTRIES FOR THAT CARD.
+      *              SYMBOLIC MAP IS HAND-MAINTAINED AS COPY/FRAUDMAP.CPY
+      *              RATHER THAN REGENERATED BY A BMS ASSEMBLY STEP.
+      *****************************************************************
+FRAUDMAP DFHMSD TYPE=&SYSPARM,                                       X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               CTRL=(FREEKB,FRSET),                                  X
+               TIOAPFX=YES,                                          X
+               STORAGE=AUTO
+*
+FRQIMAP  DFHMDI SIZE=(24,80),                                        X
+               LINE=1,                                               X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                          X
+               LENGTH=27,                                            X
+               ATTRB=(PROT,BRT),                                     X
+               INITIAL='FRAUD SCORE HISTORY INQUIRY'
+*
+         DFHMDF POS=(3,1),                                           X
+               LENGTH=12,                                            X
+               ATTRB=(PROT,NORM),                                    X
+               INITIAL='CARD NUMBER:'
+CARDIN   DFHMDF POS=(3,14),                                          X
+               LENGTH=16,                                            X
+               ATTRB=(UNPROT,IC,NUM)
+*
+MSGLINE  DFHMDF POS=(5,1),                                           X
+               LENGTH=79,                                            X
+               ATTRB=(PROT,BRT)
+*
+      *****************************************************************
+      * LINES 7-22 HOLD UP TO FRQI-MAX-ROWS (5) RECENT SCOREHST HITS.
+      * EACH ROW IS ONE DFHMDF FIELD WIDE ENOUGH FOR AMOUNT, MERCHANT,
+      * MCC, ZIP, PREDICTION AND BOTH PROBABILITY VALUES.
+      *****************************************************************
+ROW1     DFHMDF POS=(7,1),                                           X
+               LENGTH=79,                                            X
+               ATTRB=(PROT,NORM)
+ROW2     DFHMDF POS=(9,1),                                           X
+               LENGTH=79,                                            X
+               ATTRB=(PROT,NORM)
+ROW3     DFHMDF POS=(11,1),                                          X
+               LENGTH=79,                                            X
+               ATTRB=(PROT,NORM)
+ROW4     DFHMDF POS=(13,1),                                          X
+               LENGTH=79,                                            X
+               ATTRB=(PROT,NORM)
+ROW5     DFHMDF POS=(15,1),                                          X
+               LENGTH=79,                                            X
+               ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(24,1),                                          X
+               LENGTH=40,                                            X
+               ATTRB=(PROT,NORM),                                    X
+               INITIAL='PF3=EXIT'
+*
+         DFHMSD TYPE=FINAL
